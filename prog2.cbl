@@ -16,11 +16,31 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSACTION-FILE ASSIGN TO 'transactions.dat'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RETURNS-FILE ASSIGN TO 'returns.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RETURNS-STATUS.
            *> output files
            SELECT INVOICE-FILE ASSIGN TO 'invoices.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ERROR-FILE ASSIGN TO 'errors.txt'
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REORDER-FILE ASSIGN TO 'reorder.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO 'summary.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STATEMENT-FILE ASSIGN TO 'statements.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO 'checkpoint.dat'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT CREDIT-FILE ASSIGN TO 'credits.txt'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVOICE-CSV-FILE ASSIGN TO 'invoices.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ERROR-CSV-FILE ASSIGN TO 'errors.csv'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ORDER-LINE-FILE ASSIGN TO 'orderlines.dat'
+               ORGANIZATION IS LINE SEQUENTIAL.
 
 
        DATA DIVISION.
@@ -33,7 +53,20 @@
                05  CUSTOMER-ADDRESS    PIC X(20).
                05  CUSTOMER-CITY       PIC X(12).
                05  STATE-ZIP-COUNTRY   PIC X(12).
-               05  AMOUNT-OWED         PIC 999.99.
+               05  AMOUNT-OWED         PIC 9(7).99.
+
+           *> AMOUNT-OWED was widened from PIC 999.99 (6 bytes) to
+           *> PIC 9(7).99 (10 bytes). A customers.dat written before
+           *> that change is 4 bytes shorter; LINE SEQUENTIAL pads the
+           *> short line with trailing spaces to fill CUSTOMER-RECORD,
+           *> so CRO-PAD below comes back as SPACES only for an
+           *> old-format record (a genuine new-format AMOUNT-OWED is
+           *> always all digits and a decimal point) -- see the
+           *> CRO-PAD check in the customer load loop below.
+           01  CUSTOMER-RECORD-OLD REDEFINES CUSTOMER-RECORD.
+               05  FILLER              PIC X(72).
+               05  CRO-AMOUNT-OWED     PIC 999.99.
+               05  CRO-PAD             PIC X(4).
 
            FD  INVENTORY-FILE.
            01  INVENTORY-RECORD.
@@ -56,6 +89,16 @@
                05  NUMBER-ORDERED      PIC 99.
                05  FILLER              PIC X(5).
                05  DISCOUNT            PIC X(1).
+                 88 VALID-DISCOUNT-CODE VALUES "A" "B" "C" "D" "E"
+                                                " ".
+
+           FD  RETURNS-FILE.
+           01  RETURN-RECORD.
+               05  RET-CUSTOMER-ID     PIC X(5).
+               05  FILLER              PIC X(5).
+               05  RET-INVENTORY-ID    PIC X(6).
+               05  FILLER              PIC X(5).
+               05  RET-NUMBER-RETURNED PIC 99.
 
            FD INVOICE-FILE.
            01 INVOICE-RECORD.
@@ -77,10 +120,75 @@
            01 ERROR-RECORD.
               05 ERROR-LITERAL PIC X(6) VALUE "Error:".
               05 FILLER PIC X(1) VALUE SPACE.
-              05 ERROR-TYPE PIC X(11).
+              05 ERROR-TYPE PIC X(23).
               05 FILLER PIC X(1) VALUE SPACE.
               05 ERROR-ID PIC X(6).
 
+           FD REORDER-FILE.
+           01 REORDER-RECORD.
+              05 REORD-ITEM-ID PIC X(6).
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 REORD-ITEM-NAME PIC X(22).
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 REORD-IN-STOCK PIC Z9.
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 REORD-REORDER-POINT PIC Z9.
+
+           FD SUMMARY-FILE.
+           01 SUMMARY-RECORD.
+              05 SUM-LABEL PIC X(40).
+              05 SUM-VALUE PIC ZZZ,ZZZ,ZZ9.99.
+              05 SUM-COUNT-VALUE REDEFINES SUM-VALUE.
+                 10 SUM-COUNT-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+                 10 FILLER PIC X(3).
+
+           FD STATEMENT-FILE.
+           01 STATEMENT-RECORD PIC X(80).
+
+           FD CHECKPOINT-FILE.
+           01 CHECKPOINT-RECORD.
+              05 CHKPT-LAST-TRANS-COUNT   PIC 9(7).
+              05 CHKPT-TOTAL-INVOICED     PIC 9(7).
+              05 CHKPT-TOTAL-REJECTED     PIC 9(7).
+              05 CHKPT-CUST-NOT-FOUND     PIC 9(7).
+              05 CHKPT-INV-NOT-FOUND      PIC 9(7).
+              05 CHKPT-TOTAL-BEFORE-DISC  PIC 9(9)V99.
+              05 CHKPT-TOTAL-AFTER-DISC   PIC 9(9)V99.
+
+           FD CREDIT-FILE.
+           01 CREDIT-RECORD.
+              05 CRED-LITERAL PIC X(12) VALUE "Credit Memo:".
+              05 FILLER PIC X(1) VALUE SPACE.
+              05 CRED-CUSTOMER-NAME PIC X(18).
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 CRED-ITEM-NAME PIC X(22).
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 CRED-NUMBER-RETURNED PIC Z9.
+              05 FILLER PIC X(2) VALUE SPACES.
+              05 CRED-AMOUNT PIC $$$,$$9.99.
+
+           *> machine-readable versions of the invoice/error reports,
+           *> comma-separated with raw unedited numeric fields for
+           *> downstream accounting ingestion
+           FD INVOICE-CSV-FILE.
+           01 INVOICE-CSV-RECORD PIC X(100).
+
+           FD ERROR-CSV-FILE.
+           01 ERROR-CSV-RECORD PIC X(60).
+
+           *> persists ORDER-LINE-TABLE across a checkpoint/restart so
+           *> a restarted run's customer statement report still
+           *> carries every order line from before the checkpoint
+           FD ORDER-LINE-FILE.
+           01 ORDER-LINE-FILE-RECORD.
+              05 OLF-CUSTOMER-ID       PIC X(5).
+              05 OLF-ITEM-NAME         PIC X(22).
+              05 OLF-COST              PIC 99V99.
+              05 OLF-NUMBER-ORDERED    PIC 99.
+              05 OLF-TOTAL-BEFORE      PIC 9(5)V99.
+              05 OLF-DISCOUNT-APPLIED  PIC X(3).
+              05 OLF-TOTAL-AFTER       PIC 9(5)V99.
+
 
        WORKING-STORAGE SECTION.
 
@@ -94,19 +202,25 @@
                05 TEST-DISCOUNT-CODE        PIC X(1) VALUE "Z".
 
            *> array of customer records
-           01 WS-CUSTOMER-COUNT  PIC 9(3) VALUE 0.
+           01 WS-CUSTOMER-COUNT  PIC 9(5) VALUE 0.
+           01 WS-CUSTOMER-MAX    PIC 9(5) VALUE 10000.
            01 CUSTOMER-TABLE.
-             05 CUSTOMER-ENTRY OCCURS 100 TIMES INDEXED BY CIDX.
+             05 CUSTOMER-ENTRY OCCURS 10000 TIMES
+                ASCENDING KEY IS CTABLE-CUSTOMER-ID
+                INDEXED BY CIDX.
                10  CTABLE-CUSTOMER-ID       PIC X(5).
                10  CTABLE-CUSTOMER-NAME     PIC X(18).
                10  CTABLE-CUSTOMER-ADDRESS  PIC X(20).
                10  CTABLE-CUSTOMER-CITY     PIC X(12).
                10  CTABLE-STATE-ZIP-COUNTRY PIC X(12).
-               10  CTABLE-AMOUNT-OWED       PIC 999.99.
+               10  CTABLE-AMOUNT-OWED       PIC 9(7)V99.
 
-           01 WS-INVENTORY-COUNT PIC 9(3) VALUE 0.
+           01 WS-INVENTORY-COUNT PIC 9(5) VALUE 0.
+           01 WS-INVENTORY-MAX   PIC 9(5) VALUE 10000.
            01 INVENTORY-TABLE.
-             05 INVENTORY-ENTRY OCCURS 100 TIMES INDEXED BY IIDX.
+             05 INVENTORY-ENTRY OCCURS 10000 TIMES
+                ASCENDING KEY IS ITABLE-INVENTORY-ID
+                INDEXED BY IIDX.
                10 ITABLE-INVENTORY-ID PIC X(6).
                10 ITABLE-ITEM-NAME PIC X(22).
                10 ITABLE-IN-STOCK PIC 99.
@@ -123,6 +237,88 @@
            01 WS-CUST-ID-FOUND             PIC X VALUE 'N'.
              88 FOUND-TRANS-CUST       VALUE 'Y'.
 
+           *> keys the caller loads before PERFORM LOOKUP-CUSTOMER /
+           *> LOOKUP-INVENTORY -- shared by the sales and returns
+           *> paths so both price off the same master data
+           01 WS-LOOKUP-CUSTOMER-ID    PIC X(5).
+           01 WS-LOOKUP-INVENTORY-ID   PIC X(6).
+
+           *> set by VALIDATE-TRANSACTION before pricing is attempted
+           01 WS-TRANS-VALID-SW       PIC X VALUE 'Y'.
+             88 TRANS-VALID           VALUE 'Y'.
+
+           *> set once a transaction has already been counted as
+           *> rejected, so a line failing more than one check only
+           *> ever contributes a single rejection to the batch total
+           01 WS-TRANS-REJECTED-SW    PIC X VALUE 'N'.
+             88 TRANS-REJECTED        VALUE 'Y'.
+
+           *> working fields for the real per-transaction discount math
+           01 WS-TRANS-DISCOUNT-APPLIED PIC X(3) VALUE "No ".
+           01 WS-RAW-TOTAL-AFTER        PIC 9(5)V99 VALUE 0.
+           01 WS-RAW-TOTAL-BEFORE       PIC 9(5)V99 VALUE 0.
+
+           *> batch totals for the end-of-run control report
+           01 WS-TOTAL-TRANS-READ       PIC 9(7) VALUE 0.
+           01 WS-TOTAL-INVOICED         PIC 9(7) VALUE 0.
+           01 WS-TOTAL-REJECTED         PIC 9(7) VALUE 0.
+           01 WS-CUST-NOT-FOUND-COUNT   PIC 9(7) VALUE 0.
+           01 WS-INV-NOT-FOUND-COUNT    PIC 9(7) VALUE 0.
+           01 WS-TOTAL-BEFORE-DISCOUNT  PIC 9(9)V99 VALUE 0.
+           01 WS-TOTAL-AFTER-DISCOUNT   PIC 9(9)V99 VALUE 0.
+
+           *> restart/checkpoint controls -- let a rerun after an
+           *> abend resume instead of reprocessing the whole batch
+           01 WS-CHECKPOINT-STATUS     PIC XX VALUE SPACES.
+           01 WS-CHECKPOINT-INTERVAL   PIC 9(3) VALUE 100.
+           01 WS-CHECKPOINT-QUOTIENT   PIC 9(7) VALUE 0.
+           01 WS-CHECKPOINT-REMAINDER  PIC 9(7) VALUE 0.
+           01 WS-RESTART-TRANS-COUNT   PIC 9(7) VALUE 0.
+           01 WS-RESTART-MODE-SW       PIC X VALUE 'N'.
+             88 RESTART-MODE           VALUE 'Y'.
+
+           *> returns/credit-memo processing
+           01 WS-RETURNS-STATUS        PIC XX VALUE SPACES.
+             88 RETURNS-FILE-PRESENT   VALUE "00".
+           01 WS-RAW-CREDIT-AMOUNT     PIC 9(5)V99 VALUE 0.
+           01 WS-TOTAL-RETURNS-PROCESSED PIC 9(7) VALUE 0.
+           01 WS-TOTAL-RETURNS-REJECTED  PIC 9(7) VALUE 0.
+           01 WS-ORIG-UNIT-PRICE       PIC 99V99 VALUE 0.
+           01 WS-ORIG-LINE-FOUND-SW    PIC X VALUE 'N'.
+             88 ORIG-LINE-FOUND        VALUE 'Y'.
+
+           *> every invoiced order line, kept so the customer
+           *> statement report can group order lines back by
+           *> customer
+           01 WS-ORDER-LINE-COUNT PIC 9(5) VALUE 0.
+           01 WS-ORDER-LINE-MAX   PIC 9(5) VALUE 10000.
+           01 ORDER-LINE-TABLE.
+             05 ORDER-LINE-ENTRY OCCURS 1 TO 10000 TIMES
+                DEPENDING ON WS-ORDER-LINE-COUNT
+                INDEXED BY OLIDX.
+               10 OL-CUSTOMER-ID       PIC X(5).
+               10 OL-ITEM-NAME         PIC X(22).
+               10 OL-COST              PIC 99V99.
+               10 OL-NUMBER-ORDERED    PIC 99.
+               10 OL-TOTAL-BEFORE      PIC 9(5)V99.
+               10 OL-DISCOUNT-APPLIED  PIC X(3).
+               10 OL-TOTAL-AFTER       PIC 9(5)V99.
+
+           *> decimal-pointed intermediates for the CSV fields --
+           *> the raw PIC ...V99 fields have no storage position for
+           *> the decimal point, so stringing them directly drops it
+           01 WS-CSV-COST            PIC 99.99.
+           01 WS-CSV-TOTAL-BEFORE    PIC 99999.99.
+           01 WS-CSV-TOTAL-AFTER     PIC 99999.99.
+
+           *> customer statement working fields
+           01 WS-STATEMENT-SUBTOTAL  PIC 9(7)V99 VALUE 0.
+           01 WS-STMT-LAST-CUSTOMER-ID PIC X(5).
+           01 WS-STMT-QTY            PIC Z9.
+           01 WS-STMT-LINE-TOTAL     PIC ZZZ,ZZ9.99.
+           01 WS-STMT-SUBTOTAL-ED    PIC ZZZ,ZZZ,ZZ9.99.
+           01 WS-STMT-BALANCE-ED     PIC ZZZ,ZZZ,ZZ9.99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
 
@@ -171,6 +367,11 @@
 
                IF NOT END-OF-FILE
                    ADD 1 TO WS-CUSTOMER-COUNT
+                   IF WS-CUSTOMER-COUNT > WS-CUSTOMER-MAX
+                       DISPLAY "CUSTOMER TABLE OVERFLOW"
+                       DISPLAY "RAISE WS-CUSTOMER-MAX AND RERUN"
+                       STOP RUN
+                   END-IF
                    MOVE CUSTOMER-ID OF CUSTOMER-RECORD
                        TO CTABLE-CUSTOMER-ID(WS-CUSTOMER-COUNT)
                    MOVE CUSTOMER-NAME
@@ -181,13 +382,27 @@
                        TO CTABLE-CUSTOMER-CITY(WS-CUSTOMER-COUNT)
                    MOVE STATE-ZIP-COUNTRY
                        TO CTABLE-STATE-ZIP-COUNTRY(WS-CUSTOMER-COUNT)
-                   MOVE AMOUNT-OWED
-                       TO CTABLE-AMOUNT-OWED(WS-CUSTOMER-COUNT)
+
+                   *> an old-format (pre-widening) record reads back
+                   *> with CRO-PAD blank -- see CUSTOMER-RECORD-OLD
+                   IF CRO-PAD = SPACES
+                       MOVE CRO-AMOUNT-OWED
+                           TO CTABLE-AMOUNT-OWED(WS-CUSTOMER-COUNT)
+                   ELSE
+                       MOVE AMOUNT-OWED
+                           TO CTABLE-AMOUNT-OWED(WS-CUSTOMER-COUNT)
+                   END-IF
                END-IF
            END-PERFORM.
 
            CLOSE CUSTOMERS-FILE
 
+           *> CUSTOMERS-FILE is not guaranteed to be in CUSTOMER-ID
+           *> order, but SEARCH ALL below requires it -- sort the whole
+           *> table (same technique used for ORDER-LINE-ENTRY) so the
+           *> binary search sees a genuinely ascending table.
+           SORT CUSTOMER-ENTRY ASCENDING CTABLE-CUSTOMER-ID
+
            *> reset the EOF flag
            MOVE 'N' TO WS-EOF
 
@@ -201,6 +416,11 @@
 
                IF NOT END-OF-FILE
                    ADD 1 TO WS-INVENTORY-COUNT
+                   IF WS-INVENTORY-COUNT > WS-INVENTORY-MAX
+                       DISPLAY "INVENTORY TABLE OVERFLOW"
+                       DISPLAY "RAISE WS-INVENTORY-MAX AND RERUN"
+                       STOP RUN
+                   END-IF
                    MOVE INVENTORY-ID OF INVENTORY-RECORD
                        TO ITABLE-INVENTORY-ID(WS-INVENTORY-COUNT)
                    MOVE ITEM-NAME
@@ -212,15 +432,44 @@
                END-IF
            END-PERFORM.
 
-           CLOSE INVENTORY-FILE.
+           CLOSE INVENTORY-FILE
+
+           *> same reasoning as the CUSTOMER-ENTRY SORT above --
+           *> INVENTORY-FILE is not guaranteed to be in ID order.
+           SORT INVENTORY-ENTRY ASCENDING ITABLE-INVENTORY-ID.
 
            *> reset the EOF flag
            MOVE 'N' TO WS-EOF
 
+           *> pick up a prior run's checkpoint, if one is on file,
+           *> so this run resumes rather than reprocesses
+           PERFORM CHECK-RESTART
+
+           *> on a restart, repopulate ORDER-LINE-TABLE with every
+           *> line recorded before the checkpoint, so the customer
+           *> statement report still carries them
+           IF RESTART-MODE
+               PERFORM LOAD-ORDER-LINES
+           END-IF
+
            *> Input Transactions and process:
            OPEN INPUT TRANSACTION-FILE
-           OPEN OUTPUT ERROR-FILE
-           OPEN OUTPUT INVOICE-FILE
+
+           IF RESTART-MODE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND INVOICE-FILE
+               OPEN EXTEND REORDER-FILE
+               OPEN EXTEND ERROR-CSV-FILE
+               OPEN EXTEND INVOICE-CSV-FILE
+               OPEN EXTEND ORDER-LINE-FILE
+           ELSE
+               OPEN OUTPUT ERROR-FILE
+               OPEN OUTPUT INVOICE-FILE
+               OPEN OUTPUT REORDER-FILE
+               OPEN OUTPUT ERROR-CSV-FILE
+               OPEN OUTPUT INVOICE-CSV-FILE
+               OPEN OUTPUT ORDER-LINE-FILE
+           END-IF
 
            PERFORM UNTIL END-OF-FILE
                READ TRANSACTION-FILE INTO TRANSACTION-RECORD
@@ -229,23 +478,26 @@
 
                IF NOT END-OF-FILE
 
+                   ADD 1 TO WS-TOTAL-TRANS-READ
+
+               *> skip transactions already accounted for by an
+               *> earlier run's checkpoint, so a restart after an
+               *> abend does not double-invoice
+               IF NOT RESTART-MODE
+               OR WS-TOTAL-TRANS-READ GREATER WS-RESTART-TRANS-COUNT
+
                    *> GO ZONE
                    DISPLAY "Transaction: "
                    DISPLAY "Customer ID: " CUSTOMER-ID
                        OF TRANSACTION-RECORD
 
-                   *> CUSTOMER LOOKUP
-                   MOVE 'N' TO WS-CUST-ID-FOUND
-                   PERFORM VARYING CIDX FROM 1 BY 1
-                   UNTIL CIDX > WS-CUSTOMER-COUNT OR FOUND-TRANS-CUST
+                   MOVE 'N' TO WS-TRANS-REJECTED-SW
 
-                       IF CTABLE-CUSTOMER-ID(CIDX) = CUSTOMER-ID
-                       OF TRANSACTION-RECORD
-
-                           MOVE 'Y' TO WS-CUST-ID-FOUND
-                           MOVE CIDX TO WS-CUSTOMER-TRANS-IDX
-                       END-IF
-                   END-PERFORM
+                   *> CUSTOMER LOOKUP (binary search on the
+                   *> ascending-key table built at load time)
+                   MOVE CUSTOMER-ID OF TRANSACTION-RECORD
+                       TO WS-LOOKUP-CUSTOMER-ID
+                   PERFORM LOOKUP-CUSTOMER
 
                    *> If customer not found, write error and exit
                    IF NOT FOUND-TRANS-CUST
@@ -258,7 +510,12 @@
                        MOVE "Customer ID NOT FOUND" TO ERROR-TYPE
                        MOVE CUSTOMER-ID OF TRANSACTION-RECORD
                        TO ERROR-ID
-                       WRITE ERROR-RECORD
+                       PERFORM WRITE-ERROR
+                       ADD 1 TO WS-CUST-NOT-FOUND-COUNT
+                       IF NOT TRANS-REJECTED
+                           ADD 1 TO WS-TOTAL-REJECTED
+                           MOVE 'Y' TO WS-TRANS-REJECTED-SW
+                       END-IF
 
                    END-IF
 
@@ -268,22 +525,10 @@
                     DISPLAY CTABLE-CUSTOMER-NAME(WS-CUSTOMER-TRANS-IDX)
 
 
-                   *> fetch inventory ID in the same pattern
-                    MOVE 'N' TO WS-INV-ID-FOUND
-                    PERFORM VARYING IIDX FROM 1 BY 1
-                      UNTIL IIDX > WS-INVENTORY-COUNT
-
-                       IF ITABLE-INVENTORY-ID(IIDX) =
-                            INVENTORY-ID OF TRANSACTION-RECORD
-                           *> store the index of this matching
-                           *> inventory record
-                           MOVE IIDX
-                           TO WS-INV-TRANS-IDX
-
-                           MOVE 'Y' TO WS-INV-ID-FOUND
-
-                       END-IF
-                    END-PERFORM
+                   *> fetch inventory ID the same way, by key
+                    MOVE INVENTORY-ID OF TRANSACTION-RECORD
+                        TO WS-LOOKUP-INVENTORY-ID
+                    PERFORM LOOKUP-INVENTORY
 
                     IF NOT FOUND-TRANS-INV
 
@@ -294,7 +539,12 @@
                        MOVE "Inventory ID NOT FOUND" TO ERROR-TYPE
                        MOVE INVENTORY-ID OF TRANSACTION-RECORD
                        TO ERROR-ID
-                       WRITE ERROR-RECORD
+                       PERFORM WRITE-ERROR
+                       ADD 1 TO WS-INV-NOT-FOUND-COUNT
+                       IF NOT TRANS-REJECTED
+                           ADD 1 TO WS-TOTAL-REJECTED
+                           MOVE 'Y' TO WS-TRANS-REJECTED-SW
+                       END-IF
                     END-IF
 
 
@@ -303,7 +553,60 @@
                     DISPLAY ITABLE-ITEM-NAME(WS-INV-TRANS-IDX)
 
 
+                    *> validate DISCOUNT and NUMBER-ORDERED before any
+                    *> pricing is attempted against them
+                    MOVE 'Y' TO WS-TRANS-VALID-SW
+                    IF FOUND-TRANS-CUST AND FOUND-TRANS-INV
+                        IF NUMBER-ORDERED OF TRANSACTION-RECORD
+                           NOT NUMERIC
+                        OR NUMBER-ORDERED OF TRANSACTION-RECORD
+                           = 0
+                            MOVE 'N' TO WS-TRANS-VALID-SW
+                            MOVE "Invalid Number Ordered"
+                                TO ERROR-TYPE
+                            MOVE INVENTORY-ID OF TRANSACTION-RECORD
+                                TO ERROR-ID
+                            PERFORM WRITE-ERROR
+                            IF NOT TRANS-REJECTED
+                                ADD 1 TO WS-TOTAL-REJECTED
+                                MOVE 'Y' TO WS-TRANS-REJECTED-SW
+                            END-IF
+                        END-IF
+                        IF NOT VALID-DISCOUNT-CODE
+                            MOVE 'N' TO WS-TRANS-VALID-SW
+                            MOVE "Invalid Discount Code"
+                                TO ERROR-TYPE
+                            MOVE INVENTORY-ID OF TRANSACTION-RECORD
+                                TO ERROR-ID
+                            PERFORM WRITE-ERROR
+                            IF NOT TRANS-REJECTED
+                                ADD 1 TO WS-TOTAL-REJECTED
+                                MOVE 'Y' TO WS-TRANS-REJECTED-SW
+                            END-IF
+                        END-IF
+                    END-IF
+
+
                     IF FOUND-TRANS-CUST AND FOUND-TRANS-INV
+                    AND TRANS-VALID
+                    AND NUMBER-ORDERED OF TRANSACTION-RECORD
+                        GREATER ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+
+                        *> DEV : todo: REMOVE LATER
+                        DISPLAY "CREATE TRANS INSUFFICIENT STOCK ERROR"
+
+                        MOVE "Insufficient Stock" TO ERROR-TYPE
+                        MOVE INVENTORY-ID OF TRANSACTION-RECORD
+                            TO ERROR-ID
+                        PERFORM WRITE-ERROR
+                        IF NOT TRANS-REJECTED
+                            ADD 1 TO WS-TOTAL-REJECTED
+                            MOVE 'Y' TO WS-TRANS-REJECTED-SW
+                        END-IF
+
+                    ELSE
+                    IF FOUND-TRANS-CUST AND FOUND-TRANS-INV
+                    AND TRANS-VALID
 
 
                         *> step 1: create invoices and compute costs
@@ -323,37 +626,153 @@
                         MOVE NUMBER-ORDERED OF TRANSACTION-RECORD
                         TO INVO-NUMBER-ORDERED
 
-                        MULTIPLY
-                           NUMBER-ORDERED OF TRANSACTION-RECORD
-                           BY
-                           ITABLE-COST(WS-INV-TRANS-IDX)
-                           GIVING INVO-TOTAL-BEFORE-DISCOUNT
-
-
-
-
-
-
-
-
-
-
-      *>         05 INV-TOTAL-AFTER-DISCOUNT PIC $$$,$$9.99.
-
-
-      *>         05 INV-DISCOUNT-APPLIED PIC X(3).
-
-
-
+                        MULTIPLY NUMBER-ORDERED OF TRANSACTION-RECORD
+                            BY ITABLE-COST(WS-INV-TRANS-IDX)
+                            GIVING WS-RAW-TOTAL-BEFORE
+
+                        MOVE WS-RAW-TOTAL-BEFORE
+                            TO INVO-TOTAL-BEFORE-DISCOUNT
+
+                        *> apply the same A-E discount schedule the
+                        *> scratch math above proves out, for real
+                        MOVE "No " TO WS-TRANS-DISCOUNT-APPLIED
+                        MOVE WS-RAW-TOTAL-BEFORE TO WS-RAW-TOTAL-AFTER
+
+                        EVALUATE DISCOUNT OF TRANSACTION-RECORD
+                            WHEN "A"
+                                MULTIPLY WS-RAW-TOTAL-AFTER
+                                    BY 0.9 GIVING WS-RAW-TOTAL-AFTER
+                                MOVE "Yes" TO WS-TRANS-DISCOUNT-APPLIED
+                            WHEN "B"
+                                MULTIPLY WS-RAW-TOTAL-AFTER
+                                    BY 0.8 GIVING WS-RAW-TOTAL-AFTER
+                                MOVE "Yes" TO WS-TRANS-DISCOUNT-APPLIED
+                            WHEN "C"
+                                MULTIPLY WS-RAW-TOTAL-AFTER
+                                    BY 0.75 GIVING WS-RAW-TOTAL-AFTER
+                                MOVE "Yes" TO WS-TRANS-DISCOUNT-APPLIED
+                            WHEN "D"
+                                IF NUMBER-ORDERED OF TRANSACTION-RECORD
+                                    GREATER 3
+                                    SUBTRACT
+                                        ITABLE-COST(WS-INV-TRANS-IDX)
+                                        FROM WS-RAW-TOTAL-AFTER
+                                    MOVE "Yes" TO
+                                        WS-TRANS-DISCOUNT-APPLIED
+                                END-IF
+                            WHEN "E"
+                                IF NUMBER-ORDERED OF TRANSACTION-RECORD
+                                    GREATER 2
+                                    SUBTRACT
+                                        ITABLE-COST(WS-INV-TRANS-IDX)
+                                        FROM WS-RAW-TOTAL-AFTER
+                                    MOVE "Yes" TO
+                                        WS-TRANS-DISCOUNT-APPLIED
+                                END-IF
+                        END-EVALUATE
+
+                        MOVE WS-RAW-TOTAL-AFTER
+                            TO INVO-TOTAL-AFTER-DISCOUNT
+                        MOVE WS-TRANS-DISCOUNT-APPLIED
+                            TO INVO-DISCOUNT-APPLIED
+
+                        WRITE INVOICE-RECORD
+                        PERFORM WRITE-INVOICE-CSV
+                        ADD 1 TO WS-TOTAL-INVOICED
+                        ADD WS-RAW-TOTAL-BEFORE TO
+                            WS-TOTAL-BEFORE-DISCOUNT
+                        ADD WS-RAW-TOTAL-AFTER TO
+                            WS-TOTAL-AFTER-DISCOUNT
+
+                        *> carry the after-discount total onto the
+                        *> customer's running balance for closing
+                        ADD WS-RAW-TOTAL-AFTER
+                            TO CTABLE-AMOUNT-OWED(WS-CUSTOMER-TRANS-IDX)
+
+                        *> remember this order line for the customer
+                        *> statement report
+                        ADD 1 TO WS-ORDER-LINE-COUNT
+                        IF WS-ORDER-LINE-COUNT > WS-ORDER-LINE-MAX
+                            DISPLAY "ORDER LINE TABLE OVERFLOW"
+                            DISPLAY "RAISE WS-ORDER-LINE-MAX AND RERUN"
+                            STOP RUN
+                        END-IF
+                        MOVE CUSTOMER-ID OF TRANSACTION-RECORD
+                            TO OL-CUSTOMER-ID(WS-ORDER-LINE-COUNT)
+                        MOVE ITABLE-ITEM-NAME(WS-INV-TRANS-IDX)
+                            TO OL-ITEM-NAME(WS-ORDER-LINE-COUNT)
+                        MOVE ITABLE-COST(WS-INV-TRANS-IDX)
+                            TO OL-COST(WS-ORDER-LINE-COUNT)
+                        MOVE NUMBER-ORDERED OF TRANSACTION-RECORD
+                            TO OL-NUMBER-ORDERED(WS-ORDER-LINE-COUNT)
+                        MOVE WS-RAW-TOTAL-BEFORE
+                            TO OL-TOTAL-BEFORE(WS-ORDER-LINE-COUNT)
+                        MOVE WS-TRANS-DISCOUNT-APPLIED
+                            TO OL-DISCOUNT-APPLIED(WS-ORDER-LINE-COUNT)
+                        MOVE WS-RAW-TOTAL-AFTER
+                            TO OL-TOTAL-AFTER(WS-ORDER-LINE-COUNT)
+
+                        *> persist the order line so a restart after
+                        *> a checkpoint can reload it into
+                        *> ORDER-LINE-TABLE
+                        MOVE CUSTOMER-ID OF TRANSACTION-RECORD
+                            TO OLF-CUSTOMER-ID
+                        MOVE ITABLE-ITEM-NAME(WS-INV-TRANS-IDX)
+                            TO OLF-ITEM-NAME
+                        MOVE ITABLE-COST(WS-INV-TRANS-IDX)
+                            TO OLF-COST
+                        MOVE NUMBER-ORDERED OF TRANSACTION-RECORD
+                            TO OLF-NUMBER-ORDERED
+                        MOVE WS-RAW-TOTAL-BEFORE TO OLF-TOTAL-BEFORE
+                        MOVE WS-TRANS-DISCOUNT-APPLIED
+                            TO OLF-DISCOUNT-APPLIED
+                        MOVE WS-RAW-TOTAL-AFTER TO OLF-TOTAL-AFTER
+                        WRITE ORDER-LINE-FILE-RECORD
+
+                        *> decrement stock on hand for the sale and
+                        *> flag a reorder if it falls at or below the
+                        *> item's reorder point
+                        SUBTRACT NUMBER-ORDERED OF TRANSACTION-RECORD
+                            FROM ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+
+                        IF ITABLE-IN-STOCK(WS-INV-TRANS-IDX) NOT GREATER
+                           ITABLE-REORDER-POINT(WS-INV-TRANS-IDX)
+                            MOVE ITABLE-INVENTORY-ID(WS-INV-TRANS-IDX)
+                                TO REORD-ITEM-ID
+                            MOVE ITABLE-ITEM-NAME(WS-INV-TRANS-IDX)
+                                TO REORD-ITEM-NAME
+                            MOVE ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+                                TO REORD-IN-STOCK
+                            MOVE
+                                ITABLE-REORDER-POINT(WS-INV-TRANS-IDX)
+                                TO REORD-REORDER-POINT
+                            WRITE REORDER-RECORD
+                        END-IF
 
                     END-IF
+                    END-IF
 
 
 
 
+                   *> periodic checkpoint so a restart after an abend
+                   *> does not have to replay the whole batch -- this
+                   *> must stay inside the restart-skip guard above, or
+                   *> a restart run skipping already-processed records
+                   *> would keep rewriting checkpoint.dat with a count
+                   *> that regresses behind the prior run's progress
+                   DIVIDE WS-TOTAL-TRANS-READ BY WS-CHECKPOINT-INTERVAL
+                       GIVING WS-CHECKPOINT-QUOTIENT
+                       REMAINDER WS-CHECKPOINT-REMAINDER
+                   IF WS-CHECKPOINT-REMAINDER = 0
+                       PERFORM WRITE-CHECKPOINT
+                   END-IF
+
                    *> spacer for clean printing
                    DISPLAY "   "
                END-IF
+
+               END-IF
            END-PERFORM.
 
            *> clean spacer
@@ -364,32 +783,34 @@
            CLOSE TRANSACTION-FILE
            CLOSE ERROR-FILE
            CLOSE INVOICE-FILE
-
-               *> going to do a small example of the output files
-
-               *> make an invoice
-      *>          OPEN OUTPUT INVOICE-FILE
-
-      *>          MOVE "John Smith" TO INV-CUSTOMER-NAME
-      *>          MOVE "Laptop Computer" TO INV-ITEM-NAME
-      *>          MOVE 99.99 TO INV-ITEM-COST
-      *>          MOVE 02 TO INV-NUMBER-ORDERED
-      *>          MOVE 199.98 TO INV-TOTAL-BEFORE-DISCOUNT
-      *>          MOVE "Yes" TO INV-DISCOUNT-APPLIED
-      *>          MOVE 179.98 TO INV-TOTAL-AFTER-DISCOUNT
-      *>          WRITE INVOICE-RECORD
-
-      *>          CLOSE INVOICE-FILE
-
-               *> error FILE
-      *>          OPEN OUTPUT ERROR-FILE
-
-      *>          MOVE "Customer ID" TO ERROR-TYPE
-      *>          MOVE "C9999" TO ERROR-ID
-      *>          WRITE ERROR-RECORD
-
-      *>          CLOSE ERROR-FILE
-
+           CLOSE REORDER-FILE
+           CLOSE ERROR-CSV-FILE
+           CLOSE INVOICE-CSV-FILE
+           CLOSE ORDER-LINE-FILE
+
+           *> process any credit memos for returned goods before the
+           *> reports and master rewrite, so their effect on stock
+           *> and customer balance is reflected everywhere
+           PERFORM PROCESS-RETURNS
+
+           *> persist the batch totals as a control report instead of
+           *> only the console DISPLAYs
+           PERFORM WRITE-SUMMARY-REPORT
+
+           *> mailable per-customer statement, grouped by customer,
+           *> distinct from the one-line-per-transaction INVOICE-FILE
+           PERFORM WRITE-CUSTOMER-STATEMENTS
+
+           *> carry the ending balances/stock levels forward so the
+           *> next run starts where this one left off
+           PERFORM REWRITE-MASTER-FILES
+
+           *> only once the run is durably complete -- masters
+           *> rewritten, reports written -- is it safe to clear the
+           *> checkpoint; clearing it any earlier leaves a window
+           *> where a crash makes the next run start from record 1
+           *> against masters that already reflect this run's effects
+           PERFORM RESET-CHECKPOINT
 
            *> LOOP EXAMPLES
 
@@ -415,6 +836,520 @@
                STOP RUN.
 
 
+      ******************************************************************
+      * Binary search on CUSTOMER-TABLE by WS-LOOKUP-CUSTOMER-ID.
+      * Sets FOUND-TRANS-CUST and WS-CUSTOMER-TRANS-IDX. Shared by
+      * the sales path and the returns path.
+      ******************************************************************
+       LOOKUP-CUSTOMER.
+
+           MOVE 'N' TO WS-CUST-ID-FOUND
+           SEARCH ALL CUSTOMER-ENTRY
+               WHEN CTABLE-CUSTOMER-ID(CIDX) = WS-LOOKUP-CUSTOMER-ID
+                   MOVE 'Y' TO WS-CUST-ID-FOUND
+                   MOVE CIDX TO WS-CUSTOMER-TRANS-IDX
+           END-SEARCH.
+
+
+      ******************************************************************
+      * Binary search on INVENTORY-TABLE by WS-LOOKUP-INVENTORY-ID.
+      * Sets FOUND-TRANS-INV and WS-INV-TRANS-IDX. Shared by the
+      * sales path and the returns path.
+      ******************************************************************
+       LOOKUP-INVENTORY.
+
+           MOVE 'N' TO WS-INV-ID-FOUND
+           SEARCH ALL INVENTORY-ENTRY
+               WHEN ITABLE-INVENTORY-ID(IIDX) = WS-LOOKUP-INVENTORY-ID
+                   MOVE IIDX TO WS-INV-TRANS-IDX
+                   MOVE 'Y' TO WS-INV-ID-FOUND
+           END-SEARCH.
+
+
+      ******************************************************************
+      * Writes one error to errors.txt and its comma-separated
+      * counterpart to errors.csv. Caller loads ERROR-TYPE and
+      * ERROR-ID first.
+      ******************************************************************
+       WRITE-ERROR.
+
+           WRITE ERROR-RECORD
+
+           MOVE SPACES TO ERROR-CSV-RECORD
+           STRING ERROR-TYPE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               ERROR-ID DELIMITED BY SIZE
+               INTO ERROR-CSV-RECORD
+           WRITE ERROR-CSV-RECORD.
+
+
+      ******************************************************************
+      * Writes the comma-separated, raw-numeric counterpart of the
+      * invoice line just written to invoices.txt, for downstream
+      * accounting ingestion.
+      ******************************************************************
+       WRITE-INVOICE-CSV.
+
+           MOVE ITABLE-COST(WS-INV-TRANS-IDX) TO WS-CSV-COST
+           MOVE WS-RAW-TOTAL-BEFORE TO WS-CSV-TOTAL-BEFORE
+           MOVE WS-RAW-TOTAL-AFTER TO WS-CSV-TOTAL-AFTER
+
+           MOVE SPACES TO INVOICE-CSV-RECORD
+           STRING INVO-CUSTOMER-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               INVO-ITEM-NAME DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-COST DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               NUMBER-ORDERED OF TRANSACTION-RECORD DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-TOTAL-BEFORE DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-TRANS-DISCOUNT-APPLIED DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CSV-TOTAL-AFTER DELIMITED BY SIZE
+               INTO INVOICE-CSV-RECORD
+           WRITE INVOICE-CSV-RECORD.
+
+
+      ******************************************************************
+      * Reloads every order line written to orderlines.dat by a prior,
+      * crashed run into ORDER-LINE-TABLE, so the customer statement
+      * report still carries lines invoiced before the checkpoint.
+      * Called only when CHECK-RESTART has set RESTART-MODE.
+      ******************************************************************
+       LOAD-ORDER-LINES.
+
+           OPEN INPUT ORDER-LINE-FILE
+           MOVE 'N' TO WS-EOF
+
+           PERFORM UNTIL END-OF-FILE
+               READ ORDER-LINE-FILE INTO ORDER-LINE-FILE-RECORD
+                   AT END MOVE 'Y' TO WS-EOF
+               END-READ
+
+               IF NOT END-OF-FILE
+                   ADD 1 TO WS-ORDER-LINE-COUNT
+                   IF WS-ORDER-LINE-COUNT > WS-ORDER-LINE-MAX
+                       DISPLAY "ORDER LINE TABLE OVERFLOW"
+                       DISPLAY "RAISE WS-ORDER-LINE-MAX AND RERUN"
+                       STOP RUN
+                   END-IF
+                   MOVE OLF-CUSTOMER-ID
+                       TO OL-CUSTOMER-ID(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-ITEM-NAME
+                       TO OL-ITEM-NAME(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-COST TO OL-COST(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-NUMBER-ORDERED
+                       TO OL-NUMBER-ORDERED(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-TOTAL-BEFORE
+                       TO OL-TOTAL-BEFORE(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-DISCOUNT-APPLIED
+                       TO OL-DISCOUNT-APPLIED(WS-ORDER-LINE-COUNT)
+                   MOVE OLF-TOTAL-AFTER
+                       TO OL-TOTAL-AFTER(WS-ORDER-LINE-COUNT)
+               END-IF
+           END-PERFORM.
+
+           CLOSE ORDER-LINE-FILE
+           MOVE 'N' TO WS-EOF.
+
+
+      ******************************************************************
+      * Looks for a checkpoint left by a prior run that did not reach
+      * a clean finish. If checkpoint.dat holds a transaction count,
+      * this run is a restart -- it will skip that many transactions
+      * and append to the existing output files instead of starting
+      * the batch over.
+      ******************************************************************
+       CHECK-RESTART.
+
+           MOVE 'N' TO WS-RESTART-MODE-SW
+           MOVE 0 TO WS-RESTART-TRANS-COUNT
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-CHECKPOINT-STATUS = "00"
+               AND CHKPT-LAST-TRANS-COUNT GREATER 0
+                   MOVE CHKPT-LAST-TRANS-COUNT
+                       TO WS-RESTART-TRANS-COUNT
+                   MOVE 'Y' TO WS-RESTART-MODE-SW
+
+                   *> carry the prior run's batch totals forward so
+                   *> the control report reconciles across a restart
+                   *> instead of resetting to the post-restart tail
+                   MOVE CHKPT-TOTAL-INVOICED TO WS-TOTAL-INVOICED
+                   MOVE CHKPT-TOTAL-REJECTED TO WS-TOTAL-REJECTED
+                   MOVE CHKPT-CUST-NOT-FOUND
+                       TO WS-CUST-NOT-FOUND-COUNT
+                   MOVE CHKPT-INV-NOT-FOUND
+                       TO WS-INV-NOT-FOUND-COUNT
+                   MOVE CHKPT-TOTAL-BEFORE-DISC
+                       TO WS-TOTAL-BEFORE-DISCOUNT
+                   MOVE CHKPT-TOTAL-AFTER-DISC
+                       TO WS-TOTAL-AFTER-DISCOUNT
+
+                   DISPLAY "RESTARTING AFTER TRANSACTION "
+                       WS-RESTART-TRANS-COUNT
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+
+      ******************************************************************
+      * Records how many transactions have been read so far and the
+      * batch totals accumulated up to this point, so a rerun after
+      * an abend knows where to resume and can carry the control
+      * report totals forward instead of starting them over at 0.
+      * Also rewrites customers.dat/inventory.dat from the in-memory
+      * tables, so a restart's initial load picks up the balance/
+      * stock effects of every transaction processed so far instead
+      * of losing them.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+
+           PERFORM REWRITE-MASTER-FILES
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-TOTAL-TRANS-READ TO CHKPT-LAST-TRANS-COUNT
+           MOVE WS-TOTAL-INVOICED TO CHKPT-TOTAL-INVOICED
+           MOVE WS-TOTAL-REJECTED TO CHKPT-TOTAL-REJECTED
+           MOVE WS-CUST-NOT-FOUND-COUNT TO CHKPT-CUST-NOT-FOUND
+           MOVE WS-INV-NOT-FOUND-COUNT TO CHKPT-INV-NOT-FOUND
+           MOVE WS-TOTAL-BEFORE-DISCOUNT TO CHKPT-TOTAL-BEFORE-DISC
+           MOVE WS-TOTAL-AFTER-DISCOUNT TO CHKPT-TOTAL-AFTER-DISC
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+
+      ******************************************************************
+      * Clears the checkpoint once the batch has reached a clean
+      * finish, so the next run starts fresh instead of restarting.
+      ******************************************************************
+       RESET-CHECKPOINT.
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE 0 TO CHKPT-LAST-TRANS-COUNT
+           MOVE 0 TO CHKPT-TOTAL-INVOICED
+           MOVE 0 TO CHKPT-TOTAL-REJECTED
+           MOVE 0 TO CHKPT-CUST-NOT-FOUND
+           MOVE 0 TO CHKPT-INV-NOT-FOUND
+           MOVE 0 TO CHKPT-TOTAL-BEFORE-DISC
+           MOVE 0 TO CHKPT-TOTAL-AFTER-DISC
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+
+      ******************************************************************
+      * Processes returns.dat, if present, as credit-memo
+      * transactions reversing a prior sale: restocks the item,
+      * reduces the customer's AMOUNT-OWED, and reports each credit
+      * to credits.txt. returns.dat is optional -- a run with no
+      * returns to process simply skips this step.
+      ******************************************************************
+       PROCESS-RETURNS.
+
+           OPEN INPUT RETURNS-FILE
+           IF RETURNS-FILE-PRESENT
+
+               OPEN OUTPUT CREDIT-FILE
+               OPEN EXTEND ERROR-FILE
+               OPEN EXTEND ERROR-CSV-FILE
+               MOVE 'N' TO WS-EOF
+
+               PERFORM UNTIL END-OF-FILE
+                   READ RETURNS-FILE INTO RETURN-RECORD
+                       AT END MOVE 'Y' TO WS-EOF
+                   END-READ
+
+                   IF NOT END-OF-FILE
+                       MOVE RET-CUSTOMER-ID TO WS-LOOKUP-CUSTOMER-ID
+                       PERFORM LOOKUP-CUSTOMER
+                       MOVE RET-INVENTORY-ID TO WS-LOOKUP-INVENTORY-ID
+                       PERFORM LOOKUP-INVENTORY
+
+                       IF FOUND-TRANS-CUST AND FOUND-TRANS-INV
+                           PERFORM CREATE-CREDIT-MEMO
+                       ELSE
+                           IF NOT FOUND-TRANS-CUST
+                               MOVE "Ret Customer NOT FOUND"
+                                   TO ERROR-TYPE
+                               MOVE RET-CUSTOMER-ID TO ERROR-ID
+                               PERFORM WRITE-ERROR
+                           END-IF
+                           IF NOT FOUND-TRANS-INV
+                               MOVE "Ret Inventory NOT FOUND"
+                                   TO ERROR-TYPE
+                               MOVE RET-INVENTORY-ID TO ERROR-ID
+                               PERFORM WRITE-ERROR
+                           END-IF
+                           ADD 1 TO WS-TOTAL-RETURNS-REJECTED
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               CLOSE RETURNS-FILE
+               CLOSE CREDIT-FILE
+               CLOSE ERROR-FILE
+               CLOSE ERROR-CSV-FILE
+
+           END-IF.
+
+
+      ******************************************************************
+      * Finds this run's invoiced order line (if any) for the customer
+      * and item being returned, so the credit can be priced at what
+      * was actually billed rather than at today's list cost -- a
+      * return of goods sold under a discount must not credit more
+      * than the customer paid. Falls back to ITABLE-COST when no
+      * matching order line was invoiced this run (e.g. the original
+      * sale was on an earlier batch), the best price available.
+      ******************************************************************
+       LOOKUP-ORIGINAL-PRICE.
+
+           MOVE 'N' TO WS-ORIG-LINE-FOUND-SW
+           MOVE ITABLE-COST(WS-INV-TRANS-IDX) TO WS-ORIG-UNIT-PRICE
+
+           PERFORM VARYING OLIDX FROM 1 BY 1
+               UNTIL OLIDX > WS-ORDER-LINE-COUNT
+               OR ORIG-LINE-FOUND
+
+               IF OL-CUSTOMER-ID(OLIDX) = RET-CUSTOMER-ID
+               AND OL-ITEM-NAME(OLIDX) =
+                   ITABLE-ITEM-NAME(WS-INV-TRANS-IDX)
+                   DIVIDE OL-TOTAL-AFTER(OLIDX) BY
+                       OL-NUMBER-ORDERED(OLIDX)
+                       GIVING WS-ORIG-UNIT-PRICE
+                   MOVE 'Y' TO WS-ORIG-LINE-FOUND-SW
+               END-IF
+           END-PERFORM.
+
+
+      ******************************************************************
+      * Restocks a returned item, reduces the customer's balance by
+      * the returned line's value, and writes the credit-memo line.
+      * Called only once LOOKUP-CUSTOMER/LOOKUP-INVENTORY have found
+      * both the customer and the item for the return in hand.
+      ******************************************************************
+       CREATE-CREDIT-MEMO.
+
+           *> ITABLE-IN-STOCK is PIC 99 (max 99) -- a return that would
+           *> push stock past that cap would otherwise wrap silently,
+           *> so cap it at the field's max instead.
+           IF RET-NUMBER-RETURNED + ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+              GREATER THAN 99
+               MOVE 99 TO ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+           ELSE
+               ADD RET-NUMBER-RETURNED
+                   TO ITABLE-IN-STOCK(WS-INV-TRANS-IDX)
+           END-IF
+
+           PERFORM LOOKUP-ORIGINAL-PRICE
+
+           MULTIPLY RET-NUMBER-RETURNED
+               BY WS-ORIG-UNIT-PRICE
+               GIVING WS-RAW-CREDIT-AMOUNT
+
+           *> CTABLE-AMOUNT-OWED is unsigned -- a credit larger than
+           *> the customer's current balance would otherwise go
+           *> negative and come back out as a larger positive
+           *> "amount owed," the opposite of a credit. Floor it at
+           *> a zero balance instead.
+           IF WS-RAW-CREDIT-AMOUNT GREATER
+              CTABLE-AMOUNT-OWED(WS-CUSTOMER-TRANS-IDX)
+               MOVE 0 TO CTABLE-AMOUNT-OWED(WS-CUSTOMER-TRANS-IDX)
+           ELSE
+               SUBTRACT WS-RAW-CREDIT-AMOUNT
+                   FROM CTABLE-AMOUNT-OWED(WS-CUSTOMER-TRANS-IDX)
+           END-IF
+
+           MOVE CTABLE-CUSTOMER-NAME(WS-CUSTOMER-TRANS-IDX)
+               TO CRED-CUSTOMER-NAME
+           MOVE ITABLE-ITEM-NAME(WS-INV-TRANS-IDX) TO CRED-ITEM-NAME
+           MOVE RET-NUMBER-RETURNED TO CRED-NUMBER-RETURNED
+           MOVE WS-RAW-CREDIT-AMOUNT TO CRED-AMOUNT
+           WRITE CREDIT-RECORD
+           ADD 1 TO WS-TOTAL-RETURNS-PROCESSED.
+
+
+      ******************************************************************
+      * Writes the end-of-run control report (batch totals) to
+      * summary.txt.
+      ******************************************************************
+       WRITE-SUMMARY-REPORT.
+
+           OPEN OUTPUT SUMMARY-FILE
+
+           MOVE "Total Transactions Read" TO SUM-LABEL
+           MOVE WS-TOTAL-TRANS-READ TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total Invoiced" TO SUM-LABEL
+           MOVE WS-TOTAL-INVOICED TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total Rejected" TO SUM-LABEL
+           MOVE WS-TOTAL-REJECTED TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Customer Not Found Errors" TO SUM-LABEL
+           MOVE WS-CUST-NOT-FOUND-COUNT TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Inventory Not Found Errors" TO SUM-LABEL
+           MOVE WS-INV-NOT-FOUND-COUNT TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total Before Discount" TO SUM-LABEL
+           MOVE WS-TOTAL-BEFORE-DISCOUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total After Discount" TO SUM-LABEL
+           MOVE WS-TOTAL-AFTER-DISCOUNT TO SUM-VALUE
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total Returns Processed" TO SUM-LABEL
+           MOVE WS-TOTAL-RETURNS-PROCESSED TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           MOVE "Total Returns Rejected" TO SUM-LABEL
+           MOVE WS-TOTAL-RETURNS-REJECTED TO SUM-COUNT-DISPLAY
+           WRITE SUMMARY-RECORD
+
+           CLOSE SUMMARY-FILE.
+
+
+      ******************************************************************
+      * Writes the control-break customer statement report to
+      * statements.txt -- one section per customer (header, each
+      * order line recorded in ORDER-LINE-TABLE, a subtotal, and the
+      * customer's new AMOUNT-OWED). ORDER-LINE-TABLE is sorted by
+      * customer ID first so the report is a single pass over the
+      * table instead of rescanning it once per customer.
+      ******************************************************************
+       WRITE-CUSTOMER-STATEMENTS.
+
+           OPEN OUTPUT STATEMENT-FILE
+
+           IF WS-ORDER-LINE-COUNT > 0
+               SORT ORDER-LINE-ENTRY ASCENDING OL-CUSTOMER-ID
+
+               MOVE SPACES TO WS-STMT-LAST-CUSTOMER-ID
+               MOVE 0 TO WS-STATEMENT-SUBTOTAL
+
+               PERFORM VARYING OLIDX FROM 1 BY 1
+                   UNTIL OLIDX > WS-ORDER-LINE-COUNT
+
+                   IF OL-CUSTOMER-ID(OLIDX) NOT =
+                      WS-STMT-LAST-CUSTOMER-ID
+
+                       IF OLIDX > 1
+                           PERFORM WRITE-STATEMENT-TRAILER
+                       END-IF
+
+                       MOVE OL-CUSTOMER-ID(OLIDX)
+                           TO WS-STMT-LAST-CUSTOMER-ID
+                       MOVE 0 TO WS-STATEMENT-SUBTOTAL
+
+                       MOVE OL-CUSTOMER-ID(OLIDX)
+                           TO WS-LOOKUP-CUSTOMER-ID
+                       PERFORM LOOKUP-CUSTOMER
+
+                       MOVE SPACES TO STATEMENT-RECORD
+                       STRING "STATEMENT FOR CUSTOMER "
+                           OL-CUSTOMER-ID(OLIDX) " "
+                           CTABLE-CUSTOMER-NAME(WS-CUSTOMER-TRANS-IDX)
+                           DELIMITED BY SIZE
+                           INTO STATEMENT-RECORD
+                       WRITE STATEMENT-RECORD
+                   END-IF
+
+                   MOVE OL-NUMBER-ORDERED(OLIDX) TO WS-STMT-QTY
+                   MOVE OL-TOTAL-AFTER(OLIDX)
+                       TO WS-STMT-LINE-TOTAL
+                   MOVE SPACES TO STATEMENT-RECORD
+                   STRING "  " OL-ITEM-NAME(OLIDX)
+                       " QTY " WS-STMT-QTY
+                       " DISC " OL-DISCOUNT-APPLIED(OLIDX)
+                       " AMOUNT " WS-STMT-LINE-TOTAL
+                       DELIMITED BY SIZE
+                       INTO STATEMENT-RECORD
+                   WRITE STATEMENT-RECORD
+
+                   ADD OL-TOTAL-AFTER(OLIDX)
+                       TO WS-STATEMENT-SUBTOTAL
+
+               END-PERFORM
+
+               PERFORM WRITE-STATEMENT-TRAILER
+           END-IF
+
+           CLOSE STATEMENT-FILE.
+
+
+      ******************************************************************
+      * Writes the subtotal and ending balance lines that close out
+      * the current customer's section of statements.txt. Uses
+      * WS-CUSTOMER-TRANS-IDX left behind by this customer's
+      * LOOKUP-CUSTOMER call at the top of the section.
+      ******************************************************************
+       WRITE-STATEMENT-TRAILER.
+
+           MOVE WS-STATEMENT-SUBTOTAL
+               TO WS-STMT-SUBTOTAL-ED
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "  SUBTOTAL " WS-STMT-SUBTOTAL-ED
+               DELIMITED BY SIZE
+               INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE CTABLE-AMOUNT-OWED(WS-CUSTOMER-TRANS-IDX)
+               TO WS-STMT-BALANCE-ED
+           MOVE SPACES TO STATEMENT-RECORD
+           STRING "  AMOUNT OWED " WS-STMT-BALANCE-ED
+               DELIMITED BY SIZE
+               INTO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD
+
+           MOVE SPACES TO STATEMENT-RECORD
+           WRITE STATEMENT-RECORD.
+
+
+      ******************************************************************
+      * Writes CUSTOMER-TABLE/INVENTORY-TABLE back to customers.dat and
+      * inventory.dat so the next run starts from ending balances/stock.
+      ******************************************************************
+       REWRITE-MASTER-FILES.
+
+           OPEN OUTPUT CUSTOMERS-FILE
+           PERFORM VARYING CIDX FROM 1 BY 1
+               UNTIL CIDX > WS-CUSTOMER-COUNT
+               MOVE CTABLE-CUSTOMER-ID(CIDX)
+                   TO CUSTOMER-ID OF CUSTOMER-RECORD
+               MOVE CTABLE-CUSTOMER-NAME(CIDX) TO CUSTOMER-NAME
+               MOVE CTABLE-CUSTOMER-ADDRESS(CIDX) TO CUSTOMER-ADDRESS
+               MOVE CTABLE-CUSTOMER-CITY(CIDX) TO CUSTOMER-CITY
+               MOVE CTABLE-STATE-ZIP-COUNTRY(CIDX)
+                   TO STATE-ZIP-COUNTRY
+               MOVE CTABLE-AMOUNT-OWED(CIDX) TO AMOUNT-OWED
+               WRITE CUSTOMER-RECORD
+           END-PERFORM
+           CLOSE CUSTOMERS-FILE
+
+           OPEN OUTPUT INVENTORY-FILE
+           PERFORM VARYING IIDX FROM 1 BY 1
+               UNTIL IIDX > WS-INVENTORY-COUNT
+               MOVE ITABLE-INVENTORY-ID(IIDX)
+                   TO INVENTORY-ID OF INVENTORY-RECORD
+               MOVE ITABLE-ITEM-NAME(IIDX) TO ITEM-NAME
+               MOVE ITABLE-IN-STOCK(IIDX) TO IN-STOCK
+               MOVE ITABLE-REORDER-POINT(IIDX) TO REORDER-POINT
+               MOVE ITABLE-COST(IIDX) TO COST
+               WRITE INVENTORY-RECORD
+           END-PERFORM
+           CLOSE INVENTORY-FILE.
+
 
 
        END PROGRAM PROG2.
